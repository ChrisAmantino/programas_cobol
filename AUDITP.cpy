@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: AUDITP
+      * Purpose: PARAGRAFO COMPARTILHADO QUE GRAVA UM REGISTRO NO LOG
+      * DE AUDITORIA (AUDITLOG). O PROGRAMA CHAMADOR DEVE TER MOVIDO
+      * AUD-PROGRAMA E AUD-DETALHE ANTES DE EXECUTAR ESTE PARAGRAFO.
+      * REQUER FILE-CONTROL/FD PARA AUDITORIA-ARQUIVO (COPY AUDITLOG)
+      * E WORKING-STORAGE COPY AUDITWS NO PROGRAMA CHAMADOR.
+      ******************************************************************
+       GRAVA-AUDITORIA.
+            ACCEPT WRK-AUD-DATA-ATUAL FROM DATE YYYYMMDD.
+            ACCEPT WRK-AUD-HORA-COMPLETA FROM TIME.
+            MOVE WRK-AUD-HORA-COMPLETA(1:6) TO WRK-AUD-HORA-ATUAL.
+            ACCEPT WRK-AUD-OPERADOR FROM ENVIRONMENT "USER".
+            OPEN EXTEND AUDITORIA-ARQUIVO.
+            IF WRK-FS-AUDITORIA = "35"
+                OPEN OUTPUT AUDITORIA-ARQUIVO
+            END-IF.
+            MOVE WRK-AUD-OPERADOR      TO AUD-OPERADOR.
+            MOVE WRK-AUD-DATA-ATUAL    TO AUD-DATA.
+            MOVE WRK-AUD-HORA-ATUAL    TO AUD-HORA.
+            WRITE REG-AUDITORIA.
+            CLOSE AUDITORIA-ARQUIVO.
