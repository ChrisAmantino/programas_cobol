@@ -4,6 +4,30 @@
       * Purpose: RECEBER E VALOR DA COMPRA E BANDEIRA, USAR LAÇO
       * CONDICIONAL PARA TOMADA DE DECISÃO: CASO VALOR >=100 E
       * BANDEIRA = VISA, TERÁ DESCONTO DE 10%
+      * Update: 005 - AS REGRAS DE DESCONTO (BANDEIRA/VALOR MINIMO/
+      * PERCENTUAL) DEIXAM DE SER CODIFICADAS NO PROGRAMA E PASSAM A
+      * SER LIDAS DE UMA TABELA DE DESCONTOS (ARQUIVO TABDESC), PARA
+      * QUE O MARKETING ATUALIZE AS CAMPANHAS SEM ALTERAR O FONTE.
+      * Update: 006 - TODA COMPRA PASSA A SER GRAVADA NO ARQUIVO DE
+      * TRANSACOES (TRANLOG) - VALOR, BANDEIRA, DESCONTO APLICADO OU
+      * NAO E VALOR FINAL - PARA CONFERENCIA COM O ARQUIVO DE
+      * LIQUIDACAO DA ADQUIRENTE NO FECHAMENTO DO DIA.
+      * Update: 007 - APOS O DESCONTO, O PROGRAMA PERGUNTA O NUMERO
+      * DE PARCELAS E CALCULA O VALOR DE CADA PARCELA, APLICANDO
+      * JUROS (TABELA PRICE) PARA PARCELAMENTO ACIMA DE 6X.
+      * Update: 008 - A COMPRA E CONFERIDA CONTRA O ARQUIVO DIARIO DE
+      * AUTORIZACOES DA ADQUIRENTE (BANDEIRA/VALOR/CODIGO) ANTES DE
+      * CALCULAR DESCONTO, PARCELAMENTO E VALOR FINAL; SE O CARTAO
+      * NAO FOI APROVADO PELA ADQUIRENTE, A TRANSACAO E RECUSADA.
+      * Update: 009 - GRAVAR UM REGISTRO NO LOG DE AUDITORIA
+      * COMPARTILHADO (AUDITLOG) A CADA COMPRA PROCESSADA.
+      * Update: 011 - DEVOLVER RETURN-CODE 4 QUANDO A TRANSACAO FOR
+      * RECUSADA PELA ADQUIRENTE, PARA CONFERENCIA PELO JCL NOTURNO
+      * (PROGJOBS).
+      * Update: 013 - EXIBIR O VALOR FINAL TAMBEM EM DOLAR (USD), USANDO
+      * A COTACAO DO DIA LIDA DO ARQUIVO CAMBIO; SE O ARQUIVO NAO
+      * ESTIVER DISPONIVEL, O VALOR EM USD E OMITIDO SEM INTERROMPER A
+      * TRANSACAO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMACOBOL03.
@@ -11,24 +35,337 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-DESCONTO ASSIGN TO "TABDESC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABDESC.
+           SELECT TRANSACOES-ARQUIVO ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANLOG.
+           SELECT AUTORIZACOES-ARQUIVO ASSIGN TO "AUTORIZ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUTORIZ.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT CAMBIO-ARQUIVO ASSIGN TO "CAMBIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CAMBIO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-DESCONTO.
+       COPY DISCTAB.
+
+       FD  TRANSACOES-ARQUIVO.
+       COPY TRANLOG.
+
+       FD  AUTORIZACOES-ARQUIVO.
+       COPY AUTORIZ.
+
+       FD  AUDITORIA-ARQUIVO.
+       COPY AUDITLOG.
+
+       FD  CAMBIO-ARQUIVO.
+       COPY CAMBIO.
+
        WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+       77 WRK-FS-CAMBIO          PIC X(02) VALUE "00".
+       77 WRK-COTACAO            PIC 9(02)V9999 VALUE ZEROS.
+       77 WRK-CAMBIO-DISPONIVEL  PIC X(01) VALUE "N".
+           88 CAMBIO-DISPONIVEL     VALUE "S".
+       77 WRK-VALOR-FINAL-USD    PIC 9(4)V99 VALUE ZEROS.
+       77 WRK-VALOR-FINAL-USD-ED PIC $Z.ZZ9,99.
        77 WRK-VALOR        PIC 9(4)V99 VALUE ZEROS.
-       77 wrk-VALOR-ED     PIC $ZZ9,99.
+       77 wrk-VALOR-ED     PIC $Z.ZZ9,99.
        77 WRK-BANDEIRA     PIC 9 VALUE ZEROS.
+       77 WRK-VALOR-FINAL-NUM PIC 9(4)V99 VALUE ZEROS.
        77 WRK-VALOR-FINAL  PIC $Z.ZZ9,99.
+       77 WRK-FS-TABDESC   PIC X(02) VALUE "00".
+       77 WRK-FS-TRANLOG   PIC X(02) VALUE "00".
+       77 WRK-DATA-ATUAL   PIC 9(08).
+       77 WRK-HORA-COMPLETA PIC 9(08).
+       77 WRK-HORA-ATUAL   PIC 9(06).
+       77 WRK-FIM-TABDESC  PIC X(01) VALUE "N".
+           88 FIM-TABDESC     VALUE "S".
+       77 WRK-QTD-DESCONTOS PIC 9(02) VALUE ZEROS.
+       77 WRK-DESCONTO-APLICADO PIC X(01) VALUE "N".
+           88 DESCONTO-APLICADO  VALUE "S".
+       77 WRK-PERCENTUAL-APLIC PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-I             PIC 9(02) VALUE ZEROS.
+       77 WRK-PARCELAR       PIC X(01) VALUE "N".
+           88 PARCELAR-COMPRA   VALUE "S".
+       77 WRK-QTD-PARCELAS   PIC 9(02) VALUE 1.
+       77 WRK-TAXA-JUROS     PIC 9V9999 VALUE 0,0299.
+       77 WRK-UM-MAIS-TAXA   PIC 9V9999 VALUE ZEROS.
+       77 WRK-FATOR-JUROS    PIC 9(04)V9999999999 VALUE ZEROS.
+       77 WRK-VALOR-PARCELA  PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-VALOR-PARCELA-ED PIC $Z.ZZ9,99.
+       77 WRK-QTD-PARCELAS-ED PIC Z9.
+       77 WRK-VALOR-TOTAL-PARC PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VALOR-TOTAL-PARC-ED PIC $ZZZ.ZZ9,99.
+       77 WRK-FS-AUTORIZ     PIC X(02) VALUE "00".
+       77 WRK-FIM-AUTORIZ    PIC X(01) VALUE "N".
+           88 FIM-AUTORIZ       VALUE "S".
+       77 WRK-QTD-AUTORIZ    PIC 9(04) VALUE ZEROS.
+       77 WRK-AUTORIZADO     PIC X(01) VALUE "N".
+           88 TRANSACAO-AUTORIZADA VALUE "S".
+       77 WRK-COD-AUTORIZACAO PIC X(06) VALUE SPACES.
+       01  TAB-AUTORIZACOES.
+           05 TAB-AUTORIZACAO OCCURS 1 TO 2000 TIMES
+                               DEPENDING ON WRK-QTD-AUTORIZ.
+               10 TAB-AUTH-BANDEIRA  PIC 9(01).
+               10 TAB-AUTH-VALOR     PIC 9(04)V99.
+               10 TAB-AUTH-CODIGO    PIC X(06).
+       01  TAB-DESCONTOS.
+           05 TAB-DESCONTO OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WRK-QTD-DESCONTOS.
+               10 TAB-DESC-BANDEIRA     PIC 9(01).
+               10 TAB-DESC-VALOR-MINIMO PIC 9(04)V99.
+               10 TAB-DESC-PERCENTUAL   PIC 9(02)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM CARREGA-TABELA-DESCONTO.
+            PERFORM CARREGA-CAMBIO.
             DISPLAY "DIGITE O VALOR DA COMPRA:".
             ACCEPT WRK-VALOR.
             DISPLAY "SELECIONE A BANDEIRA DO CARTAO".
             DISPLAY "1. VISA    2. MASTERCARD    3. ELO"
             ACCEPT WRK-BANDEIRA.
-            IF WRK-VALOR >= 1000 AND WRK-BANDEIRA = 1
-                COMPUTE WRK-VALOR-FINAL = (WRK-VALOR * 0,10) - WRK-VALOR.
-                DISPLAY "VOCE PAGARA " WRK-VALOR-FINAL " COM DESCONTO"
+            PERFORM VALIDA-AUTORIZACAO.
+            IF TRANSACAO-AUTORIZADA
+                PERFORM APLICA-DESCONTO
+                IF DESCONTO-APLICADO
+                    MOVE WRK-VALOR-FINAL-NUM TO WRK-VALOR-FINAL
+                    DISPLAY "VOCE PAGARA " WRK-VALOR-FINAL
+                            " COM DESCONTO"
+                ELSE
+                    MOVE WRK-VALOR TO WRK-VALOR-ED
+                    MOVE WRK-VALOR TO WRK-VALOR-FINAL-NUM
+                    DISPLAY "VOCE PAGARA " WRK-VALOR-ED " SEM DESCONTO"
+                END-IF
+                IF CAMBIO-DISPONIVEL
+                    COMPUTE WRK-VALOR-FINAL-USD =
+                        WRK-VALOR-FINAL-NUM / WRK-COTACAO
+                    MOVE WRK-VALOR-FINAL-USD TO WRK-VALOR-FINAL-USD-ED
+                    DISPLAY "EQUIVALENTE EM USD: "
+                            WRK-VALOR-FINAL-USD-ED
+                END-IF
+                DISPLAY "DESEJA PARCELAR A COMPRA? (S/N):"
+                ACCEPT WRK-PARCELAR
+                IF PARCELAR-COMPRA
+                    MOVE ZEROS TO WRK-QTD-PARCELAS
+                    PERFORM UNTIL WRK-QTD-PARCELAS >= 1
+                            AND WRK-QTD-PARCELAS <= 12
+                        DISPLAY "DIGITE O NUMERO DE PARCELAS (1 A 12):"
+                        ACCEPT WRK-QTD-PARCELAS
+                    END-PERFORM
+                    PERFORM CALCULA-PARCELAMENTO
+                    PERFORM EXIBE-PARCELAMENTO
+                ELSE
+                    MOVE 1 TO WRK-QTD-PARCELAS
+                    MOVE WRK-VALOR-FINAL-NUM TO WRK-VALOR-PARCELA
+                END-IF
             ELSE
-                MOVE WRK-VALOR TO WRK-VALOR-ED
-                DISPLAY "VOCE PAGARA " WRK-VALOR-ED " SEM DESCONTO"
+                DISPLAY "TRANSACAO RECUSADA PELA ADQUIRENTE - "
+                        "CARTAO NAO AUTORIZADO PARA ESTE VALOR"
+                MOVE ZEROS TO WRK-VALOR-FINAL-NUM
+                MOVE ZEROS TO WRK-QTD-PARCELAS
+                MOVE ZEROS TO WRK-VALOR-PARCELA
             END-IF.
-            STOP RUN.
+            IF TRANSACAO-AUTORIZADA
+                MOVE 0 TO RETURN-CODE
+            ELSE
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+            PERFORM GRAVA-TRANSACAO.
+            INITIALIZE REG-AUDITORIA.
+            MOVE "PROGRAMACOBOL03" TO AUD-PROGRAMA.
+            MOVE WRK-VALOR       TO wrk-VALOR-ED.
+            MOVE WRK-VALOR-FINAL-NUM TO WRK-VALOR-FINAL.
+            IF TRANSACAO-AUTORIZADA
+                STRING "COMPRA VALOR " DELIMITED BY SIZE
+                       wrk-VALOR-ED DELIMITED BY SIZE
+                       " BANDEIRA " DELIMITED BY SIZE
+                       WRK-BANDEIRA DELIMITED BY SIZE
+                       " FINAL " DELIMITED BY SIZE
+                       WRK-VALOR-FINAL DELIMITED BY SIZE
+                       " AUTORIZADA" DELIMITED BY SIZE
+                    INTO AUD-DETALHE
+            ELSE
+                STRING "COMPRA VALOR " DELIMITED BY SIZE
+                       wrk-VALOR-ED DELIMITED BY SIZE
+                       " BANDEIRA " DELIMITED BY SIZE
+                       WRK-BANDEIRA DELIMITED BY SIZE
+                       " RECUSADA PELA ADQUIRENTE" DELIMITED BY SIZE
+                    INTO AUD-DETALHE
+            END-IF.
+            PERFORM GRAVA-AUDITORIA.
+            GOBACK.
+
+       CARREGA-CAMBIO.
+            OPEN INPUT CAMBIO-ARQUIVO.
+            IF WRK-FS-CAMBIO = "00"
+                READ CAMBIO-ARQUIVO
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CAMB-COTACAO > ZEROS
+                            MOVE CAMB-COTACAO TO WRK-COTACAO
+                            SET CAMBIO-DISPONIVEL TO TRUE
+                        END-IF
+                END-READ
+                CLOSE CAMBIO-ARQUIVO
+            END-IF.
+
+       CARREGA-AUTORIZACOES.
+            MOVE ZEROS TO WRK-QTD-AUTORIZ.
+            OPEN INPUT AUTORIZACOES-ARQUIVO.
+            IF WRK-FS-AUTORIZ NOT = "00"
+                DISPLAY "ARQUIVO DE AUTORIZACOES INDISPONIVEL - FS: "
+                        WRK-FS-AUTORIZ
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            PERFORM UNTIL FIM-AUTORIZ
+                READ AUTORIZACOES-ARQUIVO
+                    AT END
+                        SET FIM-AUTORIZ TO TRUE
+                    NOT AT END
+                        IF WRK-QTD-AUTORIZ >= 2000
+                            DISPLAY "ARQUIVO DE AUTORIZACOES EXCEDE O "
+                                    "LIMITE DE 2000 REGISTROS"
+                            CLOSE AUTORIZACOES-ARQUIVO
+                            MOVE 16 TO RETURN-CODE
+                            GOBACK
+                        END-IF
+                        ADD 1 TO WRK-QTD-AUTORIZ
+                        MOVE AUTH-BANDEIRA
+                            TO TAB-AUTH-BANDEIRA(WRK-QTD-AUTORIZ)
+                        MOVE AUTH-VALOR
+                            TO TAB-AUTH-VALOR(WRK-QTD-AUTORIZ)
+                        MOVE AUTH-CODIGO
+                            TO TAB-AUTH-CODIGO(WRK-QTD-AUTORIZ)
+                END-READ
+            END-PERFORM.
+            CLOSE AUTORIZACOES-ARQUIVO.
+
+       VALIDA-AUTORIZACAO.
+            PERFORM CARREGA-AUTORIZACOES.
+            MOVE "N" TO WRK-AUTORIZADO.
+            MOVE SPACES TO WRK-COD-AUTORIZACAO.
+            PERFORM VARYING WRK-I FROM 1 BY 1
+                    UNTIL WRK-I > WRK-QTD-AUTORIZ
+                OR TRANSACAO-AUTORIZADA
+                IF TAB-AUTH-BANDEIRA(WRK-I) = WRK-BANDEIRA
+                   AND TAB-AUTH-VALOR(WRK-I) = WRK-VALOR
+                    MOVE TAB-AUTH-CODIGO(WRK-I) TO WRK-COD-AUTORIZACAO
+                    SET TRANSACAO-AUTORIZADA TO TRUE
+                END-IF
+            END-PERFORM.
+
+       CARREGA-TABELA-DESCONTO.
+            MOVE ZEROS TO WRK-QTD-DESCONTOS.
+            OPEN INPUT TABELA-DESCONTO.
+            IF WRK-FS-TABDESC NOT = "00"
+                DISPLAY "TABELA DE DESCONTOS INDISPONIVEL - FS: "
+                        WRK-FS-TABDESC
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            PERFORM UNTIL FIM-TABDESC
+                READ TABELA-DESCONTO
+                    AT END
+                        SET FIM-TABDESC TO TRUE
+                    NOT AT END
+                        ADD 1 TO WRK-QTD-DESCONTOS
+                        MOVE DESC-BANDEIRA
+                            TO TAB-DESC-BANDEIRA(WRK-QTD-DESCONTOS)
+                        MOVE DESC-VALOR-MINIMO
+                            TO TAB-DESC-VALOR-MINIMO(WRK-QTD-DESCONTOS)
+                        MOVE DESC-PERCENTUAL
+                            TO TAB-DESC-PERCENTUAL(WRK-QTD-DESCONTOS)
+                END-READ
+            END-PERFORM.
+            CLOSE TABELA-DESCONTO.
+
+       APLICA-DESCONTO.
+            MOVE "N" TO WRK-DESCONTO-APLICADO.
+            MOVE ZEROS TO WRK-PERCENTUAL-APLIC.
+            PERFORM VARYING WRK-I FROM 1 BY 1
+                    UNTIL WRK-I > WRK-QTD-DESCONTOS
+                OR DESCONTO-APLICADO
+                IF TAB-DESC-BANDEIRA(WRK-I) = WRK-BANDEIRA
+                   AND WRK-VALOR >= TAB-DESC-VALOR-MINIMO(WRK-I)
+                    MOVE TAB-DESC-PERCENTUAL(WRK-I)
+                        TO WRK-PERCENTUAL-APLIC
+                    SET DESCONTO-APLICADO TO TRUE
+                END-IF
+            END-PERFORM.
+            IF DESCONTO-APLICADO
+                COMPUTE WRK-VALOR-FINAL-NUM =
+                    WRK-VALOR - (WRK-VALOR * WRK-PERCENTUAL-APLIC / 100)
+            END-IF.
+
+       CALCULA-PARCELAMENTO.
+            IF WRK-QTD-PARCELAS <= 1
+                MOVE 1 TO WRK-QTD-PARCELAS
+                MOVE WRK-VALOR-FINAL-NUM TO WRK-VALOR-PARCELA
+            ELSE
+                IF WRK-QTD-PARCELAS <= 6
+                    COMPUTE WRK-VALOR-PARCELA ROUNDED =
+                        WRK-VALOR-FINAL-NUM / WRK-QTD-PARCELAS
+                ELSE
+                    COMPUTE WRK-UM-MAIS-TAXA = 1 + WRK-TAXA-JUROS
+                    COMPUTE WRK-FATOR-JUROS =
+                        WRK-UM-MAIS-TAXA ** WRK-QTD-PARCELAS
+                    COMPUTE WRK-VALOR-PARCELA ROUNDED =
+                        WRK-VALOR-FINAL-NUM *
+                        (WRK-TAXA-JUROS * WRK-FATOR-JUROS) /
+                        (WRK-FATOR-JUROS - 1)
+                END-IF
+            END-IF.
+
+       EXIBE-PARCELAMENTO.
+            COMPUTE WRK-VALOR-TOTAL-PARC =
+                WRK-VALOR-PARCELA * WRK-QTD-PARCELAS.
+            MOVE WRK-QTD-PARCELAS     TO WRK-QTD-PARCELAS-ED.
+            MOVE WRK-VALOR-PARCELA    TO WRK-VALOR-PARCELA-ED.
+            MOVE WRK-VALOR-TOTAL-PARC TO WRK-VALOR-TOTAL-PARC-ED.
+            DISPLAY WRK-QTD-PARCELAS-ED " X DE " WRK-VALOR-PARCELA-ED.
+            IF WRK-QTD-PARCELAS > 6
+                DISPLAY "TOTAL COM JUROS: " WRK-VALOR-TOTAL-PARC-ED
+            END-IF.
+
+       GRAVA-TRANSACAO.
+            ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA-COMPLETA FROM TIME.
+            MOVE WRK-HORA-COMPLETA(1:6) TO WRK-HORA-ATUAL.
+            OPEN EXTEND TRANSACOES-ARQUIVO.
+            IF WRK-FS-TRANLOG = "35"
+                OPEN OUTPUT TRANSACOES-ARQUIVO
+            END-IF.
+            INITIALIZE REG-TRANSACAO.
+            MOVE WRK-DATA-ATUAL    TO TRAN-DATA.
+            MOVE WRK-HORA-ATUAL    TO TRAN-HORA.
+            MOVE WRK-VALOR         TO TRAN-VALOR.
+            MOVE WRK-BANDEIRA      TO TRAN-BANDEIRA.
+            MOVE WRK-VALOR-FINAL-NUM TO TRAN-VALOR-FINAL.
+            MOVE WRK-QTD-PARCELAS    TO TRAN-QTD-PARCELAS.
+            MOVE WRK-VALOR-PARCELA   TO TRAN-VALOR-PARCELA.
+            MOVE WRK-COD-AUTORIZACAO TO TRAN-COD-AUTORIZACAO.
+            IF TRANSACAO-AUTORIZADA
+                MOVE "A" TO TRAN-STATUS-AUTORIZ
+            ELSE
+                MOVE "R" TO TRAN-STATUS-AUTORIZ
+            END-IF.
+            IF DESCONTO-APLICADO
+                MOVE "S" TO TRAN-DESCONTO-APLIC
+            ELSE
+                MOVE "N" TO TRAN-DESCONTO-APLIC
+            END-IF.
+            WRITE REG-TRANSACAO.
+            CLOSE TRANSACOES-ARQUIVO.
+
+       COPY AUDITP.
