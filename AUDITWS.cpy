@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: AUDITWS
+      * Purpose: CAMPOS DE WORKING-STORAGE NECESSARIOS PARA GRAVAR NO
+      * LOG DE AUDITORIA COMPARTILHADO (COPYBOOKS AUDITLOG/AUDITP).
+      ******************************************************************
+       77 WRK-FS-AUDITORIA      PIC X(02) VALUE "00".
+       77 WRK-AUD-DATA-ATUAL    PIC 9(08).
+       77 WRK-AUD-HORA-COMPLETA PIC 9(08).
+       77 WRK-AUD-HORA-ATUAL    PIC 9(06).
+       77 WRK-AUD-OPERADOR      PIC X(08).
