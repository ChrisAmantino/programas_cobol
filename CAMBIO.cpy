@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CAMBIO
+      * Purpose: LAYOUT DO REGISTRO DA COTACAO DO DIA (BRL POR USD),
+      * RECEBIDO DIARIAMENTE PARA CONVERSAO DOS VALORES EXIBIDOS EM
+      * DOLAR - UM UNICO REGISTRO POR ARQUIVO, SUBSTITUIDO TODO DIA.
+      ******************************************************************
+       01  REG-CAMBIO.
+           05 CAMB-DATA           PIC 9(08).
+           05 CAMB-COTACAO        PIC 9(02)V9999.
