@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: CHRISTIAN    CHRISA
+      * Date: 10/03/2021
+      * Purpose: VERSAO EM LOTE DO PROGRAMACOBOL01 - LE UM ARQUIVO
+      * COM UM CPF POR REGISTRO, FORMATA E VALIDA CADA UM (MODULO 11)
+      * E GRAVA UM ARQUIVO DE RELATORIO COM O CPF FORMATADO E O FLAG
+      * DE VALIDO/INVALIDO, PARA PROCESSAMENTO NAO INTERATIVO.
+      * Update: 009 - GRAVAR UM REGISTRO NO LOG DE AUDITORIA
+      * COMPARTILHADO (AUDITLOG) COM O RESUMO DO LOTE AO FINAL.
+      * Update: 011 - DEVOLVER RETURN-CODE 8 QUANDO O LOTE TIVER CPF(S)
+      * INVALIDO(S), PARA QUE O JCL NOTURNO (PROGJOBS) SUSPENDA OS
+      * PASSOS SEGUINTES DO DIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMACOBOL01B.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-ENTRADA ASSIGN TO "CPFIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENTRADA.
+           SELECT CPF-RELATORIO ASSIGN TO "CPFOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-ENTRADA.
+       01  REG-CPF-ENTRADA    PIC 9(11).
+
+       FD  CPF-RELATORIO.
+       01  REG-CPF-RELATORIO.
+           05 REL-CPF-ED      PIC X(14).
+           05 REL-ESPACO      PIC X(03).
+           05 REL-SITUACAO    PIC X(16).
+
+       FD  AUDITORIA-ARQUIVO.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY CPFWS.
+       COPY AUDITWS.
+       77 WRK-FS-ENTRADA      PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO    PIC X(02) VALUE "00".
+       77 WRK-FIM-ARQUIVO     PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO        VALUE "S".
+       77 WRK-QTD-LIDOS       PIC 9(7) VALUE ZEROS.
+       77 WRK-QTD-VALIDOS     PIC 9(7) VALUE ZEROS.
+       77 WRK-QTD-INVALIDOS   PIC 9(7) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRE-ARQUIVOS.
+            PERFORM UNTIL FIM-ARQUIVO
+                READ CPF-ENTRADA
+                    AT END
+                        SET FIM-ARQUIVO TO TRUE
+                    NOT AT END
+                        PERFORM PROCESSA-CPF
+                END-READ
+            END-PERFORM.
+            PERFORM FECHA-ARQUIVOS.
+            DISPLAY "CPFS LIDOS     : " WRK-QTD-LIDOS.
+            DISPLAY "CPFS VALIDOS   : " WRK-QTD-VALIDOS.
+            DISPLAY "CPFS INVALIDOS : " WRK-QTD-INVALIDOS.
+            INITIALIZE REG-AUDITORIA.
+            MOVE "PROGRAMACOBOL01B" TO AUD-PROGRAMA.
+            STRING "LOTE CPF - LIDOS " DELIMITED BY SIZE
+                   WRK-QTD-LIDOS DELIMITED BY SIZE
+                   " VALIDOS " DELIMITED BY SIZE
+                   WRK-QTD-VALIDOS DELIMITED BY SIZE
+                   " INVALIDOS " DELIMITED BY SIZE
+                   WRK-QTD-INVALIDOS DELIMITED BY SIZE
+                INTO AUD-DETALHE.
+            PERFORM GRAVA-AUDITORIA.
+            IF WRK-QTD-INVALIDOS > ZEROS
+                DISPLAY "LOTE COM CPF(S) INVALIDO(S) - RETURN-CODE 8"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+            GOBACK.
+
+       ABRE-ARQUIVOS.
+            OPEN INPUT CPF-ENTRADA.
+            IF WRK-FS-ENTRADA NOT = "00"
+                DISPLAY "ERRO AO ABRIR CPFIN - FS: " WRK-FS-ENTRADA
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN OUTPUT CPF-RELATORIO.
+            IF WRK-FS-RELATORIO NOT = "00"
+                DISPLAY "ERRO AO ABRIR CPFOUT - FS: " WRK-FS-RELATORIO
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+
+       PROCESSA-CPF.
+            ADD 1 TO WRK-QTD-LIDOS.
+            INITIALIZE REG-CPF-RELATORIO.
+            MOVE SPACES TO REL-ESPACO.
+            MOVE REG-CPF-ENTRADA TO WRK-CPF.
+            MOVE WRK-CPF TO WRK-CPF-ED.
+            PERFORM VALIDA-CPF.
+            MOVE WRK-CPF-ED TO REL-CPF-ED.
+            IF CPF-VALIDO
+                MOVE "VALIDO" TO REL-SITUACAO
+                ADD 1 TO WRK-QTD-VALIDOS
+            ELSE
+                MOVE "INVALIDO" TO REL-SITUACAO
+                ADD 1 TO WRK-QTD-INVALIDOS
+            END-IF.
+            WRITE REG-CPF-RELATORIO.
+
+       FECHA-ARQUIVOS.
+            CLOSE CPF-ENTRADA.
+            CLOSE CPF-RELATORIO.
+
+       COPY CPFVALP.
+
+       COPY AUDITP.
