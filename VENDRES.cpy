@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: VENDRES
+      * Purpose: LAYOUT DO REGISTRO DE RESUMO DE VENDAS POR LOJA,
+      * GRAVADO PELO PROGRAMACOBOL02 AO FINAL DE CADA LOJA, PARA QUE O
+      * RELATORIO DE FECHAMENTO DO DIA (PROGRAMACOBOL04) NAO PRECISE
+      * REPROCESSAR O ARQUIVO DE VENDAS INTEIRO.
+      ******************************************************************
+       01  REG-VENDA-RESUMO.
+           05 VRES-LOJA           PIC 9(04).
+           05 VRES-QTD            PIC 9(07).
+           05 VRES-TOTAL          PIC 9(09)V99.
+           05 VRES-MEDIA          PIC 9(07)V99.
+           05 VRES-MIN            PIC 9(07)V99.
+           05 VRES-MAX            PIC 9(07)V99.
