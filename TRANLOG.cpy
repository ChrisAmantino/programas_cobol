@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: TRANLOG
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO DE TRANSACOES DE
+      * CARTAO (LOG DE COMPRAS) GRAVADO PELO PROGRAMACOBOL03, PARA
+      * CONFERENCIA CONTRA O ARQUIVO DE LIQUIDACAO DA ADQUIRENTE NO
+      * FECHAMENTO DO DIA.
+      ******************************************************************
+       01  REG-TRANSACAO.
+           05 TRAN-DATA             PIC 9(08).
+           05 TRAN-HORA             PIC 9(06).
+           05 TRAN-VALOR            PIC 9(04)V99.
+           05 TRAN-BANDEIRA         PIC 9(01).
+           05 TRAN-DESCONTO-APLIC   PIC X(01).
+           05 TRAN-VALOR-FINAL      PIC 9(04)V99.
+           05 TRAN-QTD-PARCELAS     PIC 9(02).
+           05 TRAN-VALOR-PARCELA    PIC 9(04)V99.
+           05 TRAN-STATUS-AUTORIZ   PIC X(01).
+           05 TRAN-COD-AUTORIZACAO  PIC X(06).
