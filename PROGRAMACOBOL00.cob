@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: CHRISTIAN    CHRISA
+      * Date: 10/03/2021
+      * Purpose: MENU OPERACIONAL QUE CHAMA OS DEMAIS PROGRAMAS COMO
+      * SUBROTINAS (CALL), PARA QUE O OPERADOR RODE QUALQUER PASSO A
+      * PARTIR DE UM UNICO PONTO DE ENTRADA SEM PRECISAR SABER O NOME
+      * DE CADA PROGRAMA.
+      * Update: 012 - OS PROGRAMAS PROGRAMACOBOL01/01B/02/03 PASSARAM A
+      * TERMINAR COM GOBACK EM VEZ DE STOP RUN, PARA QUE CONTINUEM
+      * FUNCIONANDO SOZINHOS (VIA JCL - PROGJOBS) E TAMBEM COMO
+      * SUBROTINAS CHAMADAS POR ESTE MENU - GOBACK SE COMPORTA COMO
+      * STOP RUN QUANDO O PROGRAMA E O PRINCIPAL DO PROCESSO, E COMO
+      * RETORNO AO CHAMADOR QUANDO INVOCADO POR CALL.
+      * Update: 014 - NOVA OPCAO PARA CHAMAR O RELATORIO DE FECHAMENTO
+      * DO DIA (PROGRAMACOBOL04).
+      * Review fix: CADA CALL E SEGUIDO DE CANCEL NA MESMA SUBROTINA,
+      * PARA QUE A WORKING-STORAGE DA SUBROTINA SEJA REINICIALIZADA NA
+      * PROXIMA CHAMADA (SEM ISSO, FLAGS DE FIM-DE-ARQUIVO E
+      * ACUMULADORES FICARIAM COM O VALOR DA EXECUCAO ANTERIOR NA
+      * SEGUNDA VEZ QUE O OPERADOR ESCOLHE A MESMA OPCAO NO MESMO
+      * PROCESSO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMACOBOL00.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO       PIC 9(01) VALUE ZEROS.
+       77 WRK-SAIR        PIC X(01) VALUE "N".
+           88 SAIR-MENU      VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL SAIR-MENU
+                PERFORM EXIBE-MENU
+                PERFORM PROCESSA-OPCAO
+            END-PERFORM.
+            GOBACK.
+
+       EXIBE-MENU.
+            DISPLAY " ".
+            DISPLAY "============================================".
+            DISPLAY "   MENU DE OPERACOES".
+            DISPLAY "============================================".
+            DISPLAY "1. VALIDAR CPF (INTERATIVO)".
+            DISPLAY "2. VALIDAR CPF EM LOTE".
+            DISPLAY "3. RESUMO DIARIO DE VENDAS".
+            DISPLAY "4. COMPRA NO CARTAO".
+            DISPLAY "5. RELATORIO DE FECHAMENTO DO DIA".
+            DISPLAY "6. SAIR".
+            DISPLAY "DIGITE A OPCAO DESEJADA:".
+            ACCEPT WRK-OPCAO.
+
+       PROCESSA-OPCAO.
+            EVALUATE WRK-OPCAO
+                WHEN 1
+                    CALL "PROGRAMACOBOL01"
+                    CANCEL "PROGRAMACOBOL01"
+                WHEN 2
+                    CALL "PROGRAMACOBOL01B"
+                    CANCEL "PROGRAMACOBOL01B"
+                WHEN 3
+                    CALL "PROGRAMACOBOL02"
+                    CANCEL "PROGRAMACOBOL02"
+                WHEN 4
+                    CALL "PROGRAMACOBOL03"
+                    CANCEL "PROGRAMACOBOL03"
+                WHEN 5
+                    CALL "PROGRAMACOBOL04"
+                    CANCEL "PROGRAMACOBOL04"
+                WHEN 6
+                    SET SAIR-MENU TO TRUE
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA"
+            END-EVALUATE.
