@@ -1,9 +1,54 @@
 ************************************************************************
       * Author: CHRISTIAN    CHRISA
       * Date: 10/03/2021
-      * Purpose: RECEBER DUAS VENDAS, CALCULAR E IMPRIMIR
-      * A MÉDIA ARITMÉTICA DESTAS VENDAS FORMATADA EM CIFRÃO
-      * PONTOS E CASAS DECIMAIS
+      * Purpose: LER O ARQUIVO DIARIO DE VENDAS (VARIAS VENDAS POR
+      * LOJA) E IMPRIMIR, PARA CADA LOJA, O TOTAL, A QUANTIDADE, A
+      * MEDIA E OS VALORES MINIMO E MAXIMO DE VENDA - O ARQUIVO E
+      * LIDO EM SEQUENCIA E QUEBRADO POR MUDANCA DE CODIGO DE LOJA
+      * (CONTROL BREAK), SUBSTITUINDO A VERSAO ANTERIOR QUE SO
+      * ACEITAVA DUAS VENDAS DIGITADAS VIA ACCEPT.
+      * Update: 004 - O ARQUIVO DE VENDAS PASSA A TRAZER UM REGISTRO
+      * TRAILER (LOJA = 9999) COM A QUANTIDADE E O VALOR TOTAL
+      * ESPERADOS PELO LOTE; O PROGRAMA CONFERE O TOTAL CALCULADO
+      * CONTRA O TRAILER ANTES DE ENCERRAR E SINALIZA "OUT OF
+      * BALANCE" QUANDO NAO BATEREM.
+      * Update: 009 - GRAVAR UM REGISTRO NO LOG DE AUDITORIA
+      * COMPARTILHADO (AUDITLOG) COM O RESUMO DO LOTE AO FINAL.
+      * Update: 010 - GRAVAR UM REGISTRO DE CHECKPOINT (ULTIMO
+      * REGISTRO PROCESSADO, ACUMULADORES DA LOJA CORRENTE E GERAIS)
+      * A CADA WRK-CKP-INTERVALO REGISTROS LIDOS; SE O ARQUIVO DE
+      * CHECKPOINT JA EXISTIR NO INICIO DA EXECUCAO, O PROGRAMA
+      * RESTAURA OS ACUMULADORES E PULA OS REGISTROS JA PROCESSADOS
+      * EM VEZ DE COMECAR O LOTE DO ZERO.
+      * Update: 011 - DEVOLVER RETURN-CODE 4 (SEM TRAILER) OU 8 (OUT
+      * OF BALANCE) PARA QUE O JCL NOTURNO (PROGJOBS) SUSPENDA O
+      * PASSO DE CARTOES QUANDO O LOTE DE VENDAS NAO CONFERIR.
+      * Update: 014 - GRAVAR O RESUMO DE CADA LOJA NO ARQUIVO VENDRES,
+      * PARA QUE O RELATORIO DE FECHAMENTO (PROGRAMACOBOL04) NAO
+      * PRECISE REPROCESSAR O ARQUIVO DE VENDAS INTEIRO; QUANDO A
+      * EXECUCAO RETOMA DE UM CHECKPOINT (UPDATE 010), O VENDRES E
+      * ABERTO EM EXTEND PARA PRESERVAR OS RESUMOS JA GRAVADOS ANTES
+      * DO ABEND, EM VEZ DE SER TRUNCADO.
+      * Update: 013 - EXIBIR A MEDIA DE CADA LOJA TAMBEM EM DOLAR (USD),
+      * USANDO A COTACAO DO DIA LIDA DO ARQUIVO CAMBIO; SE O ARQUIVO
+      * NAO ESTIVER DISPONIVEL, A MEDIA EM USD E OMITIDA SEM INTERROMPER
+      * O PROCESSAMENTO.
+      * Review fix: ALEM DO CHECKPOINT PERIODICO (A CADA
+      * WRK-CKP-INTERVALO REGISTROS), O PROGRAMA AGORA TAMBEM GRAVA UM
+      * CHECKPOINT LOGO APOS CADA QUEBRA DE CONTROLE (APOS O WRITE EM
+      * VENDRES PARA A LOJA QUE ACABOU DE FECHAR), MARCANDO O REGISTRO
+      * ANTERIOR AO DA NOVA LOJA COMO "ULTIMO PROCESSADO" E OS
+      * ACUMULADORES DE LOJA COMO "PRIMEIRA VENDA". SEM ISSO, UM
+      * CHECKPOINT PERIODICO TIRADO NO MEIO DE UMA LOJA, SEGUIDO DE UM
+      * ABEND DEPOIS QUE ESSA LOJA JA TINHA SIDO FECHADA E GRAVADA EM
+      * VENDRES, FAZIA O RESTART REPROCESSAR O FIM DA MESMA LOJA E
+      * GRAVAR UM SEGUNDO REGISTRO DUPLICADO NO VENDRES (ABERTO EM
+      * EXTEND), CORROMPENDO O TOTAL GERAL DO RELATORIO DE FECHAMENTO
+      * (PROGRAMACOBOL04 / REQ 014). O MESMO GRAVA-CHECKPOINT-LOJA-
+      * CONCLUIDA TAMBEM PASSOU A SER CHAMADO APOS O IMPRIME-RESUMO-LOJA
+      * DA ULTIMA LOJA DO ARQUIVO (FORA DO LACO PRINCIPAL), JA QUE UM
+      * ABEND ENTRE ESSE WRITE FINAL E O APAGA-CHECKPOINT TINHA O MESMO
+      * RISCO DE DUPLICAR O VENDRES DA ULTIMA LOJA NO RESTART.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMACOBOL02.
@@ -11,17 +56,327 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-ARQUIVO ASSIGN TO "VENDAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+           SELECT CHECKPOINT-ARQUIVO ASSIGN TO "VENDACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT CAMBIO-ARQUIVO ASSIGN TO "CAMBIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CAMBIO.
+           SELECT VENDAS-RESUMO-ARQUIVO ASSIGN TO "VENDRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDRES.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS-ARQUIVO.
+       01  REG-VENDA.
+           05 VENDA-LOJA      PIC 9(04).
+           05 VENDA-VALOR     PIC 9(07)V99.
+       01  REG-VENDA-TRAILER.
+           05 TRAILER-LOJA    PIC 9(04).
+           05 TRAILER-QTD     PIC 9(07).
+           05 TRAILER-TOTAL   PIC 9(07)V99.
+
+       FD  CHECKPOINT-ARQUIVO.
+       01  REG-CHECKPOINT.
+           05 CKP-QTD-LIDOS       PIC 9(07).
+           05 CKP-LOJA-ATUAL      PIC 9(04).
+           05 CKP-PRIMEIRA-VENDA  PIC X(01).
+           05 CKP-QTD-VENDAS      PIC 9(07).
+           05 CKP-TOTAL-VENDAS    PIC 9(09)V99.
+           05 CKP-MIN-VENDA       PIC 9(07)V99.
+           05 CKP-MAX-VENDA       PIC 9(07)V99.
+           05 CKP-QTD-GERAL       PIC 9(07).
+           05 CKP-TOTAL-GERAL     PIC 9(09)V99.
+           05 CKP-TRAILER-ACHADO  PIC X(01).
+
+       FD  AUDITORIA-ARQUIVO.
+       COPY AUDITLOG.
+
+       FD  CAMBIO-ARQUIVO.
+       COPY CAMBIO.
+
+       FD  VENDAS-RESUMO-ARQUIVO.
+       COPY VENDRES.
+
        WORKING-STORAGE SECTION.
-       77 WRK-VENDA1     PIC 9(5)V99 VALUE ZEROS.
-       77 WRK-VENDA2     PIC 9(5)V99 VALUE ZEROS.
-       77 WRK-MEDIA      PIC $ZZ.ZZ9,99.
+       COPY AUDITWS.
+       77 WRK-FS-VENDRES         PIC X(02) VALUE "00".
+       77 WRK-FS-CAMBIO          PIC X(02) VALUE "00".
+       77 WRK-COTACAO            PIC 9(02)V9999 VALUE ZEROS.
+       77 WRK-CAMBIO-DISPONIVEL  PIC X(01) VALUE "N".
+           88 CAMBIO-DISPONIVEL     VALUE "S".
+       77 WRK-MEDIA-USD          PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MEDIA-USD-ED       PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-FS-CHECKPOINT      PIC X(02) VALUE "00".
+       77 WRK-CKP-INTERVALO      PIC 9(05) VALUE 1000.
+       77 WRK-QTD-LIDOS          PIC 9(07) VALUE ZEROS.
+       77 WRK-I-SKIP             PIC 9(07) VALUE ZEROS.
+       77 WRK-CHECKPOINT-ACHADO  PIC X(01) VALUE "N".
+           88 CHECKPOINT-ACHADO     VALUE "S".
+       77 WRK-LOJA-TRAILER    PIC 9(04) VALUE 9999.
+       77 WRK-TRAILER-ACHADO  PIC X(01) VALUE "N".
+           88 TRAILER-ACHADO     VALUE "S".
+       77 WRK-QTD-GERAL       PIC 9(07) VALUE ZEROS.
+       77 WRK-TOTAL-GERAL     PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-QTD-GERAL-ED    PIC Z.ZZZ.ZZ9.
+       77 WRK-TOTAL-GERAL-ED  PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-QTD-TRAILER-ED  PIC Z.ZZZ.ZZ9.
+       77 WRK-TOT-TRAILER-ED  PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-FS-VENDAS       PIC X(02) VALUE "00".
+       77 WRK-FIM-VENDAS      PIC X(01) VALUE "N".
+           88 FIM-VENDAS         VALUE "S".
+       77 WRK-PRIMEIRA-VENDA  PIC X(01) VALUE "S".
+           88 PRIMEIRA-VENDA     VALUE "S".
+       77 WRK-LOJA-ATUAL      PIC 9(04) VALUE ZEROS.
+       77 WRK-QTD-VENDAS      PIC 9(07) VALUE ZEROS.
+       77 WRK-TOTAL-VENDAS    PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-MIN-VENDA       PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MAX-VENDA       PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MEDIA           PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-LOJA-ED         PIC 9(04).
+       77 WRK-TOTAL-ED        PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-MEDIA-ED        PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-MIN-ED          PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-MAX-ED          PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-QTD-ED          PIC Z.ZZZ.ZZ9.
+       77 WRK-QTD-LOJAS       PIC 9(04) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE O VALOR DA PRIMEIRA VENDA:".
-            ACCEPT WRK-VENDA1.
-            DISPLAY "DIGITE O VALOR DA SEGUNDA VENDA:".
-            ACCEPT WRK-VENDA2.
-            COMPUTE WRK-MEDIA = (WRK-VENDA1 + WRK-VENDA2) / 2.
-            DISPLAY "MEDIA: " WRK-MEDIA.
-            STOP RUN.
+            PERFORM ABRE-VENDAS.
+            PERFORM CARREGA-CAMBIO.
+            PERFORM CARREGA-CHECKPOINT.
+            PERFORM ABRE-VENDRES.
+            PERFORM UNTIL FIM-VENDAS
+                READ VENDAS-ARQUIVO
+                    AT END
+                        SET FIM-VENDAS TO TRUE
+                    NOT AT END
+                        ADD 1 TO WRK-QTD-LIDOS
+                        IF VENDA-LOJA = WRK-LOJA-TRAILER
+                            PERFORM TRATA-TRAILER
+                            SET FIM-VENDAS TO TRUE
+                        ELSE
+                            PERFORM TRATA-VENDA
+                            IF FUNCTION MOD(WRK-QTD-LIDOS,
+                               WRK-CKP-INTERVALO) = 0
+                                PERFORM GRAVA-CHECKPOINT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            IF NOT PRIMEIRA-VENDA
+                PERFORM IMPRIME-RESUMO-LOJA
+                PERFORM GRAVA-CHECKPOINT-LOJA-CONCLUIDA
+            END-IF.
+            CLOSE VENDAS-ARQUIVO.
+            CLOSE VENDAS-RESUMO-ARQUIVO.
+            IF WRK-QTD-LOJAS = ZEROS
+                DISPLAY "NENHUMA VENDA ENCONTRADA NO ARQUIVO DE VENDAS"
+            END-IF.
+            PERFORM RECONCILIA-LOTE.
+            PERFORM APAGA-CHECKPOINT.
+            INITIALIZE REG-AUDITORIA.
+            MOVE "PROGRAMACOBOL02" TO AUD-PROGRAMA.
+            STRING "VENDAS - QTD " DELIMITED BY SIZE
+                   WRK-QTD-GERAL-ED DELIMITED BY SIZE
+                   " TOTAL " DELIMITED BY SIZE
+                   WRK-TOTAL-GERAL-ED DELIMITED BY SIZE
+                INTO AUD-DETALHE.
+            PERFORM GRAVA-AUDITORIA.
+            GOBACK.
+
+       ABRE-VENDAS.
+            OPEN INPUT VENDAS-ARQUIVO.
+            IF WRK-FS-VENDAS NOT = "00"
+                DISPLAY "ERRO AO ABRIR VENDAS - FS: " WRK-FS-VENDAS
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+
+       ABRE-VENDRES.
+            IF CHECKPOINT-ACHADO
+                OPEN EXTEND VENDAS-RESUMO-ARQUIVO
+                IF WRK-FS-VENDRES = "35"
+                    OPEN OUTPUT VENDAS-RESUMO-ARQUIVO
+                END-IF
+            ELSE
+                OPEN OUTPUT VENDAS-RESUMO-ARQUIVO
+            END-IF.
+
+       CARREGA-CAMBIO.
+            OPEN INPUT CAMBIO-ARQUIVO.
+            IF WRK-FS-CAMBIO = "00"
+                READ CAMBIO-ARQUIVO
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CAMB-COTACAO > ZEROS
+                            MOVE CAMB-COTACAO TO WRK-COTACAO
+                            SET CAMBIO-DISPONIVEL TO TRUE
+                        END-IF
+                END-READ
+                CLOSE CAMBIO-ARQUIVO
+            END-IF.
+
+       CARREGA-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-ARQUIVO.
+            IF WRK-FS-CHECKPOINT = "00"
+                READ CHECKPOINT-ARQUIVO
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKP-QTD-LIDOS      TO WRK-QTD-LIDOS
+                        MOVE CKP-LOJA-ATUAL     TO WRK-LOJA-ATUAL
+                        MOVE CKP-PRIMEIRA-VENDA TO WRK-PRIMEIRA-VENDA
+                        MOVE CKP-QTD-VENDAS     TO WRK-QTD-VENDAS
+                        MOVE CKP-TOTAL-VENDAS   TO WRK-TOTAL-VENDAS
+                        MOVE CKP-MIN-VENDA      TO WRK-MIN-VENDA
+                        MOVE CKP-MAX-VENDA      TO WRK-MAX-VENDA
+                        MOVE CKP-QTD-GERAL      TO WRK-QTD-GERAL
+                        MOVE CKP-TOTAL-GERAL    TO WRK-TOTAL-GERAL
+                        MOVE CKP-TRAILER-ACHADO TO WRK-TRAILER-ACHADO
+                        SET CHECKPOINT-ACHADO TO TRUE
+                END-READ
+                CLOSE CHECKPOINT-ARQUIVO
+            END-IF.
+            IF CHECKPOINT-ACHADO
+                DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO APOS O "
+                        "REGISTRO " WRK-QTD-LIDOS
+                PERFORM PULA-REGISTROS-PROCESSADOS
+            END-IF.
+
+       PULA-REGISTROS-PROCESSADOS.
+            PERFORM VARYING WRK-I-SKIP FROM 1 BY 1
+                    UNTIL WRK-I-SKIP > WRK-QTD-LIDOS
+                    OR FIM-VENDAS
+                READ VENDAS-ARQUIVO
+                    AT END
+                        SET FIM-VENDAS TO TRUE
+                END-READ
+            END-PERFORM.
+
+       GRAVA-CHECKPOINT.
+            MOVE WRK-QTD-LIDOS      TO CKP-QTD-LIDOS.
+            MOVE WRK-LOJA-ATUAL     TO CKP-LOJA-ATUAL.
+            MOVE WRK-PRIMEIRA-VENDA TO CKP-PRIMEIRA-VENDA.
+            MOVE WRK-QTD-VENDAS     TO CKP-QTD-VENDAS.
+            MOVE WRK-TOTAL-VENDAS   TO CKP-TOTAL-VENDAS.
+            MOVE WRK-MIN-VENDA      TO CKP-MIN-VENDA.
+            MOVE WRK-MAX-VENDA      TO CKP-MAX-VENDA.
+            MOVE WRK-QTD-GERAL      TO CKP-QTD-GERAL.
+            MOVE WRK-TOTAL-GERAL    TO CKP-TOTAL-GERAL.
+            MOVE WRK-TRAILER-ACHADO TO CKP-TRAILER-ACHADO.
+            OPEN OUTPUT CHECKPOINT-ARQUIVO.
+            WRITE REG-CHECKPOINT.
+            CLOSE CHECKPOINT-ARQUIVO.
+
+       GRAVA-CHECKPOINT-LOJA-CONCLUIDA.
+            MOVE ZEROS TO WRK-QTD-VENDAS.
+            MOVE ZEROS TO WRK-TOTAL-VENDAS.
+            MOVE ZEROS TO WRK-MIN-VENDA.
+            MOVE ZEROS TO WRK-MAX-VENDA.
+            SUBTRACT 1 FROM WRK-QTD-LIDOS.
+            MOVE "S" TO WRK-PRIMEIRA-VENDA.
+            PERFORM GRAVA-CHECKPOINT.
+            ADD 1 TO WRK-QTD-LIDOS.
+            MOVE "N" TO WRK-PRIMEIRA-VENDA.
+
+       APAGA-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-ARQUIVO.
+            CLOSE CHECKPOINT-ARQUIVO.
+
+       TRATA-VENDA.
+            IF PRIMEIRA-VENDA
+                MOVE "N" TO WRK-PRIMEIRA-VENDA
+                MOVE VENDA-LOJA TO WRK-LOJA-ATUAL
+                PERFORM INICIA-ACUMULADORES
+            ELSE
+                IF VENDA-LOJA NOT = WRK-LOJA-ATUAL
+                    PERFORM IMPRIME-RESUMO-LOJA
+                    PERFORM GRAVA-CHECKPOINT-LOJA-CONCLUIDA
+                    MOVE VENDA-LOJA TO WRK-LOJA-ATUAL
+                    PERFORM INICIA-ACUMULADORES
+                END-IF
+            END-IF.
+            ADD 1 TO WRK-QTD-VENDAS.
+            ADD VENDA-VALOR TO WRK-TOTAL-VENDAS.
+            IF VENDA-VALOR < WRK-MIN-VENDA
+                MOVE VENDA-VALOR TO WRK-MIN-VENDA
+            END-IF.
+            IF VENDA-VALOR > WRK-MAX-VENDA
+                MOVE VENDA-VALOR TO WRK-MAX-VENDA
+            END-IF.
+            ADD 1 TO WRK-QTD-GERAL.
+            ADD VENDA-VALOR TO WRK-TOTAL-GERAL.
+
+       TRATA-TRAILER.
+            SET TRAILER-ACHADO TO TRUE.
+
+       INICIA-ACUMULADORES.
+            MOVE ZEROS TO WRK-QTD-VENDAS.
+            MOVE ZEROS TO WRK-TOTAL-VENDAS.
+            MOVE VENDA-VALOR TO WRK-MIN-VENDA.
+            MOVE VENDA-VALOR TO WRK-MAX-VENDA.
+
+       IMPRIME-RESUMO-LOJA.
+            ADD 1 TO WRK-QTD-LOJAS.
+            COMPUTE WRK-MEDIA = WRK-TOTAL-VENDAS / WRK-QTD-VENDAS.
+            MOVE WRK-LOJA-ATUAL   TO WRK-LOJA-ED.
+            MOVE WRK-QTD-VENDAS   TO WRK-QTD-ED.
+            MOVE WRK-TOTAL-VENDAS TO WRK-TOTAL-ED.
+            MOVE WRK-MEDIA        TO WRK-MEDIA-ED.
+            MOVE WRK-MIN-VENDA    TO WRK-MIN-ED.
+            MOVE WRK-MAX-VENDA    TO WRK-MAX-ED.
+            DISPLAY "LOJA.......: " WRK-LOJA-ED.
+            DISPLAY "QTD VENDAS.: " WRK-QTD-ED.
+            DISPLAY "TOTAL......: " WRK-TOTAL-ED.
+            DISPLAY "MEDIA......: " WRK-MEDIA-ED.
+            DISPLAY "MINIMA.....: " WRK-MIN-ED.
+            DISPLAY "MAXIMA.....: " WRK-MAX-ED.
+            IF CAMBIO-DISPONIVEL
+                COMPUTE WRK-MEDIA-USD = WRK-MEDIA / WRK-COTACAO
+                MOVE WRK-MEDIA-USD TO WRK-MEDIA-USD-ED
+                DISPLAY "MEDIA (USD): " WRK-MEDIA-USD-ED
+            END-IF.
+            DISPLAY "-----------------------------------".
+            MOVE WRK-LOJA-ATUAL   TO VRES-LOJA.
+            MOVE WRK-QTD-VENDAS   TO VRES-QTD.
+            MOVE WRK-TOTAL-VENDAS TO VRES-TOTAL.
+            MOVE WRK-MEDIA        TO VRES-MEDIA.
+            MOVE WRK-MIN-VENDA    TO VRES-MIN.
+            MOVE WRK-MAX-VENDA    TO VRES-MAX.
+            WRITE REG-VENDA-RESUMO.
+
+       RECONCILIA-LOTE.
+            IF NOT TRAILER-ACHADO
+                DISPLAY "ARQUIVO SEM REGISTRO TRAILER (LOJA 9999) "
+                        "- CONTROLE NAO CONFERIDO"
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE WRK-QTD-GERAL    TO WRK-QTD-GERAL-ED
+                MOVE WRK-TOTAL-GERAL  TO WRK-TOTAL-GERAL-ED
+                MOVE TRAILER-QTD      TO WRK-QTD-TRAILER-ED
+                MOVE TRAILER-TOTAL    TO WRK-TOT-TRAILER-ED
+                DISPLAY "QTD CALCULADA..: " WRK-QTD-GERAL-ED
+                DISPLAY "QTD TRAILER....: " WRK-QTD-TRAILER-ED
+                DISPLAY "TOTAL CALCULADO: " WRK-TOTAL-GERAL-ED
+                DISPLAY "TOTAL TRAILER..: " WRK-TOT-TRAILER-ED
+                IF WRK-QTD-GERAL = TRAILER-QTD AND
+                   WRK-TOTAL-GERAL = TRAILER-TOTAL
+                    DISPLAY "CONTROLE DE LOTE: OK"
+                    MOVE 0 TO RETURN-CODE
+                ELSE
+                    DISPLAY "CONTROLE DE LOTE: OUT OF BALANCE"
+                    MOVE 8 TO RETURN-CODE
+                END-IF
+            END-IF.
+
+       COPY AUDITP.
