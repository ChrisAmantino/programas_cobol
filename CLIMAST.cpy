@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CLIMAST
+      * Purpose: LAYOUT DO REGISTRO DO CADASTRO MESTRE DE CLIENTES,
+      * UM REGISTRO POR CLIENTE, MESTRE ORDENADO POR CPF ASCENDENTE.
+      * COMPARTILHADO ENTRE OS PROGRAMAS QUE CONSULTAM O CADASTRO.
+      ******************************************************************
+       01  REG-CLIENTE.
+           05 REG-CLIENTE-CPF      PIC 9(11).
+           05 REG-CLIENTE-NOME     PIC X(40).
+           05 REG-CLIENTE-STATUS   PIC X(01).
+               88 CLIENTE-ATIVO       VALUE "A".
+               88 CLIENTE-INATIVO     VALUE "I".
+               88 CLIENTE-BLOQUEADO   VALUE "B".
