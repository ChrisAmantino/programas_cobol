@@ -0,0 +1,106 @@
+//PROGJOBS JOB (ACCT),'LOTE NOTURNO COBOL',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB STREAM NOTURNO - ENCADEIA OS QUATRO PROGRAMAS NA ORDEM:   *
+//*   1) PROGRAMACOBOL01B - VALIDACAO DE CPF EM LOTE              *
+//*   2) PROGRAMACOBOL02  - RESUMO DIARIO DE VENDAS POR LOJA      *
+//*   3) PROGRAMACOBOL03  - LIQUIDACAO DAS COMPRAS NO CARTAO      *
+//*   4) PROGRAMACOBOL04  - RELATORIO DE FECHAMENTO DO DIA        *
+//*                                                                *
+//* CADA PROGRAMA DEVOLVE RETURN-CODE:                            *
+//*   PROGRAMACOBOL01B: 0=OK  8=CPF INVALIDO NO LOTE  16=ERRO ABRIR*
+//*   PROGRAMACOBOL02 : 0=OK  4=SEM TRAILER  8=OUT OF BALANCE      *
+//*                     16=ERRO ABRIR VENDAS                       *
+//*   PROGRAMACOBOL03 : 0=OK  4=TRANSACAO RECUSADA                 *
+//*   PROGRAMACOBOL04 : 0=OK  16=ERRO ABRIR VENDRES/TRANLOG         *
+//*                                                                *
+//* SE O PASSO DE CPF (STEP010) TERMINAR COM RC>=8, O LOTE DE      *
+//* VENDAS E O DE CARTOES NAO RODAM - OS DADOS DO DIA JA SAO       *
+//* SUSPEITOS E NAO DEVEM SER RESUMIDOS NEM LIQUIDADOS. SE O PASSO *
+//* DE VENDAS (STEP020) TAMBEM TERMINAR COM RC>=8, O PASSO DE      *
+//* CARTOES (STEP030) E SUSPENSO PELO MESMO MOTIVO. O RELATORIO DE *
+//* FECHAMENTO (STEP040) SO RODA SE OS DOIS PASSOS QUE ALIMENTAM   *
+//* SEUS DADOS DE ENTRADA (STEP020 E STEP030) TIVEREM RODADO.      *
+//*                                                                *
+//* COND=(code,GE,step) BYPASSA O PASSO ATUAL QUANDO O RETURN-CODE *
+//* DO PASSO REFERENCIADO FOR >= code (SEMANTICA PADRAO DO COND -  *
+//* NAO CONFUNDIR COM A CONDICAO DE "SUCESSO").                    *
+//*                                                                *
+//* AUDITLOG, TRANLOG E VENDACKP SAO DATASETS DE ACUMULO/CONTROLE  *
+//* (NAO SAO GERACOES DIARIAS) SEM NENHUM OUTRO PASSO NO SISTEMA   *
+//* QUE OS CRIE; POR ISSO USAM DISP=(MOD,CATLG,CATLG) COM          *
+//* SPACE/DCB - MOD ACRESCENTA NO FINAL SE O DATASET JA EXISTIR, E *
+//* CRIA/CATALOGA NA PRIMEIRA VEZ SE AINDA NAO EXISTIR, EM VEZ DE  *
+//* UM DISP=MOD OU DISP=SHR SIMPLES QUE FALHARIA NA PRIMEIRA       *
+//* EXECUCAO CONTRA UM DSN INEXISTENTE (VENDACKP E SEMPRE REGRAVADO*
+//* DO INICIO PELO OPEN OUTPUT DO PROGRAMACOBOL02, ENTAO O MOD SO  *
+//* IMPORTA PARA A PRIMEIRA EXECUCAO).                             *
+//*                                                                *
+//* CPFOUT E VENDRES SAO GERACOES DIARIAS (GDG, SUFIXO .GDIARIO)   *
+//* ASSIM COMO OS ARQUIVOS DE ENTRADA QUE ELES ALIMENTAM; USAR UM  *
+//* NOME FIXO COM DISP=(NEW,CATLG,DELETE) FUNCIONARIA SO NA        *
+//* PRIMEIRA EXECUCAO (O DATASET JA CATALOGADO FARIA O JOB ABENDAR *
+//* TODA NOITE SEGUINTE). POR ISSO USAM NUMERO RELATIVO (+1) PARA  *
+//* CRIAR UMA NOVA GERACAO A CADA EXECUCAO; O STEP040, NO MESMO    *
+//* JOB, REFERENCIA O VENDRES CRIADO NO STEP020 PELO MESMO NUMERO  *
+//* RELATIVO (+1), CONFORME A REGRA GDG DE QUE TODAS AS REFERENCIAS*
+//* A UMA GERACAO CRIADA NO JOB CORRENTE DEVEM USAR O MESMO NUMERO.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAMACOBOL01B
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CPFIN    DD DSN=PROD.CPF.ENTRADA.GDIARIO,DISP=SHR
+//CPFOUT   DD DSN=PROD.CPF.RELATORIO.GDIARIO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33)
+//AUDITLOG DD DSN=PROD.AUDITORIA.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRAMACOBOL02,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//VENDAS   DD DSN=PROD.VENDAS.GDIARIO,DISP=SHR
+//VENDACKP DD DSN=PROD.VENDAS.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=67)
+//VENDRES  DD DSN=PROD.VENDAS.RESUMO.GDIARIO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=49)
+//CAMBIO   DD DSN=PROD.CAMBIO.COTACAO.GDIARIO,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDITORIA.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGRAMACOBOL03,
+//             COND=((8,GE,STEP010),(8,GE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TABDESC  DD DSN=PROD.CARTAO.TABDESC,DISP=SHR
+//AUTORIZ  DD DSN=PROD.CARTAO.AUTORIZ.GDIARIO,DISP=SHR
+//TRANLOG  DD DSN=PROD.CARTAO.TRANLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=43)
+//CAMBIO   DD DSN=PROD.CAMBIO.COTACAO.GDIARIO,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDITORIA.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROGRAMACOBOL04,
+//             COND=((8,GE,STEP010),(8,GE,STEP020),(8,GE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//VENDRES  DD DSN=PROD.VENDAS.RESUMO.GDIARIO(+1),DISP=SHR
+//TRANLOG  DD DSN=PROD.CARTAO.TRANLOG,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDITORIA.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//SYSOUT   DD SYSOUT=*
+//
