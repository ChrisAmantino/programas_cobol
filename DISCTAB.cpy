@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: DISCTAB
+      * Purpose: LAYOUT DO REGISTRO DA TABELA DE DESCONTOS POR
+      * BANDEIRA - UM REGISTRO POR BANDEIRA, COM O VALOR MINIMO DE
+      * COMPRA E O PERCENTUAL DE DESCONTO DA CAMPANHA VIGENTE.
+      * CARREGAR UMA NOVA CAMPANHA = SUBSTITUIR O ARQUIVO, SEM
+      * ALTERAR O PROGRAMA.
+      ******************************************************************
+       01  REG-DESCONTO.
+           05 DESC-BANDEIRA        PIC 9(01).
+           05 DESC-VALOR-MINIMO    PIC 9(04)V99.
+           05 DESC-PERCENTUAL      PIC 9(02)V99.
