@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Copybook: CPFVALP
+      * Purpose: PARAGRAFOS DE VALIDACAO DO CPF (MODULO 11) -
+      * COMPARTILHADO ENTRE OS PROGRAMAS QUE TRATAM CPF.
+      * Requer os campos do copybook CPFWS em WORKING-STORAGE.
+      ******************************************************************
+       VALIDA-CPF.
+            MOVE "S" TO WRK-CPF-DIGITOS-IGUAIS.
+            PERFORM VARYING WRK-I FROM 2 BY 1 UNTIL WRK-I > 11
+                IF WRK-CPF-DIGITO(WRK-I) NOT = WRK-CPF-DIGITO(1)
+                    MOVE "N" TO WRK-CPF-DIGITOS-IGUAIS
+                END-IF
+            END-PERFORM.
+            IF CPF-DIGITOS-IGUAIS
+                SET CPF-INVALIDO TO TRUE
+            ELSE
+                PERFORM CALCULA-DV1
+                PERFORM CALCULA-DV2
+                IF WRK-DV1 = WRK-CPF-DIGITO(10) AND
+                   WRK-DV2 = WRK-CPF-DIGITO(11)
+                    SET CPF-VALIDO TO TRUE
+                ELSE
+                    SET CPF-INVALIDO TO TRUE
+                END-IF
+            END-IF.
+
+       CALCULA-DV1.
+            MOVE ZEROS TO WRK-SOMA.
+            MOVE 10 TO WRK-PESO.
+            PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+                COMPUTE WRK-SOMA = WRK-SOMA +
+                    (WRK-CPF-DIGITO(WRK-I) * WRK-PESO)
+                SUBTRACT 1 FROM WRK-PESO
+            END-PERFORM.
+            COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+            IF WRK-RESTO >= 10
+                MOVE 0 TO WRK-DV1
+            ELSE
+                MOVE WRK-RESTO TO WRK-DV1
+            END-IF.
+
+       CALCULA-DV2.
+            MOVE ZEROS TO WRK-SOMA.
+            MOVE 11 TO WRK-PESO.
+            PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+                COMPUTE WRK-SOMA = WRK-SOMA +
+                    (WRK-CPF-DIGITO(WRK-I) * WRK-PESO)
+                SUBTRACT 1 FROM WRK-PESO
+            END-PERFORM.
+            COMPUTE WRK-RESTO = FUNCTION MOD ((WRK-SOMA * 10) 11).
+            IF WRK-RESTO >= 10
+                MOVE 0 TO WRK-DV2
+            ELSE
+                MOVE WRK-RESTO TO WRK-DV2
+            END-IF.
