@@ -2,6 +2,20 @@
       * Author: CHRISTIAN    CHRISA
       * Date: 10/03/2021
       * Purpose: RECEBER E FORMATAR A SAÍDA DE UM CPF
+      * Update: 000 - VALIDAR OS DIGITOS VERIFICADORES (MODULO 11)
+      * ANTES DE EXIBIR O CPF FORMATADO
+      * Update: 001 - LOGICA DE VALIDACAO EXTRAIDA PARA OS COPYBOOKS
+      * CPFWS / CPFVALP PARA REUSO COM O PROGRAMACOBOL01B (LOTE)
+      * Update: 002 - CONSULTAR O CADASTRO MESTRE DE CLIENTES (CHAVE
+      * CPF) E EXIBIR NOME/SITUACAO, OU "CPF NAO CADASTRADO" QUANDO O
+      * CPF NAO ESTIVER NO CADASTRO. O MESTRE E UM ARQUIVO SEQUENCIAL
+      * CARREGADO EM TABELA E PERCORRIDO COM SEARCH (BUSCA LINEAR,
+      * INDEPENDENTE DE ORDEM, ATE 5000 CLIENTES) - O RUNTIME GNUCOBOL
+      * DESTE AMBIENTE NAO FOI COMPILADO COM SUPORTE A ARQUIVO
+      * INDEXADO (ISAM), ENTAO A
+      * BUSCA POR CHAVE E FEITA EM MEMORIA.
+      * Update: 009 - GRAVAR UM REGISTRO NO LOG DE AUDITORIA
+      * COMPARTILHADO (AUDITLOG) A CADA EXECUCAO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMACOBOL01.
@@ -9,14 +23,113 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CLIENTE.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+       COPY CLIMAST.
+
+       FD  AUDITORIA-ARQUIVO.
+       COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       77 WRK-CPF     PIC 9(11) VALUE ZEROS.
-       77 WRK-CPF-ED  PIC ZZZ.ZZZ.ZZ9/99.
+       COPY CPFWS.
+       COPY AUDITWS.
+       77 WRK-FS-CLIENTE  PIC X(02) VALUE "00".
+       77 WRK-FIM-CLIENTE PIC X(01) VALUE "N".
+           88 FIM-CLIENTES   VALUE "S".
+       01  TAB-CLIENTES.
+           05 TAB-CLIENTE OCCURS 1 TO 5000 TIMES
+                          DEPENDING ON WRK-QTD-CLIENTES
+                          INDEXED BY TAB-IDX.
+               10 TAB-CLIENTE-CPF      PIC 9(11).
+               10 TAB-CLIENTE-NOME     PIC X(40).
+               10 TAB-CLIENTE-STATUS   PIC X(01).
+       77 WRK-QTD-CLIENTES PIC 9(4) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "DIGITE SEU CPF (APENAS NUMEROS):".
             ACCEPT WRK-CPF.
             MOVE WRK-CPF TO WRK-CPF-ED.
-            DISPLAY "CPF: " WRK-CPF-ED.
-            STOP RUN.
+            PERFORM VALIDA-CPF.
+            INITIALIZE REG-AUDITORIA.
+            MOVE "PROGRAMACOBOL01" TO AUD-PROGRAMA.
+            IF CPF-VALIDO
+                DISPLAY "CPF: " WRK-CPF-ED
+                PERFORM CONSULTA-CLIENTE
+                STRING "CPF " DELIMITED BY SIZE
+                       WRK-CPF-ED DELIMITED BY SIZE
+                       " VALIDO" DELIMITED BY SIZE
+                    INTO AUD-DETALHE
+            ELSE
+                DISPLAY "CPF: " WRK-CPF-ED " - CPF INVALIDO"
+                STRING "CPF " DELIMITED BY SIZE
+                       WRK-CPF-ED DELIMITED BY SIZE
+                       " INVALIDO" DELIMITED BY SIZE
+                    INTO AUD-DETALHE
+            END-IF.
+            PERFORM GRAVA-AUDITORIA.
+            GOBACK.
+
+       CONSULTA-CLIENTE.
+            PERFORM CARREGA-CLIENTES.
+            SET TAB-IDX TO 1.
+            SEARCH TAB-CLIENTE
+                AT END
+                    DISPLAY "CPF NAO CADASTRADO"
+                WHEN TAB-CLIENTE-CPF(TAB-IDX) = WRK-CPF
+                    DISPLAY "CLIENTE: " TAB-CLIENTE-NOME(TAB-IDX)
+                    EVALUATE TAB-CLIENTE-STATUS(TAB-IDX)
+                        WHEN "A"
+                            DISPLAY "SITUACAO DA CONTA: ATIVA"
+                        WHEN "I"
+                            DISPLAY "SITUACAO DA CONTA: INATIVA"
+                        WHEN "B"
+                            DISPLAY "SITUACAO DA CONTA: BLOQUEADA"
+                        WHEN OTHER
+                            DISPLAY "SITUACAO DA CONTA: DESCONHECIDA"
+                    END-EVALUATE
+            END-SEARCH.
+
+       CARREGA-CLIENTES.
+            MOVE ZEROS TO WRK-QTD-CLIENTES.
+            MOVE "N" TO WRK-FIM-CLIENTE.
+            OPEN INPUT CLIENTE-MASTER.
+            IF WRK-FS-CLIENTE NOT = "00"
+                DISPLAY "CADASTRO DE CLIENTES INDISPONIVEL - FS: "
+                        WRK-FS-CLIENTE
+                SET FIM-CLIENTES TO TRUE
+            END-IF.
+            PERFORM UNTIL FIM-CLIENTES
+                READ CLIENTE-MASTER
+                    AT END
+                        SET FIM-CLIENTES TO TRUE
+                    NOT AT END
+                        IF WRK-QTD-CLIENTES >= 5000
+                            DISPLAY "CADASTRO DE CLIENTES EXCEDE O "
+                                    "LIMITE DE 5000 REGISTROS"
+                            CLOSE CLIENTE-MASTER
+                            MOVE 16 TO RETURN-CODE
+                            GOBACK
+                        END-IF
+                        ADD 1 TO WRK-QTD-CLIENTES
+                        MOVE REG-CLIENTE-CPF
+                            TO TAB-CLIENTE-CPF(WRK-QTD-CLIENTES)
+                        MOVE REG-CLIENTE-NOME
+                            TO TAB-CLIENTE-NOME(WRK-QTD-CLIENTES)
+                        MOVE REG-CLIENTE-STATUS
+                            TO TAB-CLIENTE-STATUS(WRK-QTD-CLIENTES)
+                END-READ
+            END-PERFORM.
+            CLOSE CLIENTE-MASTER.
+
+       COPY CPFVALP.
+
+       COPY AUDITP.
