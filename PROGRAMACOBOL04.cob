@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author: CHRISTIAN    CHRISA
+      * Date: 10/03/2021
+      * Purpose: RELATORIO DE FECHAMENTO DO DIA - LE O RESUMO DE VENDAS
+      * POR LOJA (VENDRES, GRAVADO PELO PROGRAMACOBOL02) E O LOG DE
+      * TRANSACOES DE CARTAO (TRANLOG, GRAVADO PELO PROGRAMACOBOL03) E
+      * IMPRIME UM RELATORIO COM CABECALHO DE PAGINA, SUBTOTAL POR
+      * LOJA, TOTAL GERAL E UMA LINHA DE VARIANCIA COMPARANDO O TOTAL
+      * DE VENDAS CONTRA O TOTAL LIQUIDADO NO CARTAO, PARA QUE O
+      * FECHAMENTO DO DIA NAO DEPENDA DE CONFERIR DUAS TELAS SEPARADAS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMACOBOL04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-RESUMO-ARQUIVO ASSIGN TO "VENDRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDRES.
+           SELECT TRANSACOES-ARQUIVO ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANLOG.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS-RESUMO-ARQUIVO.
+       COPY VENDRES.
+
+       FD  TRANSACOES-ARQUIVO.
+       COPY TRANLOG.
+
+       FD  AUDITORIA-ARQUIVO.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+       77 WRK-FS-VENDRES        PIC X(02) VALUE "00".
+       77 WRK-FS-TRANLOG        PIC X(02) VALUE "00".
+       77 WRK-FIM-VENDRES       PIC X(01) VALUE "N".
+           88 FIM-VENDRES          VALUE "S".
+       77 WRK-FIM-TRANLOG       PIC X(01) VALUE "N".
+           88 FIM-TRANLOG          VALUE "S".
+       77 WRK-PAGINA            PIC 9(04) VALUE ZEROS.
+       77 WRK-PAGINA-ED         PIC ZZZ9.
+       77 WRK-LINHA-CONT        PIC 9(02) VALUE ZEROS.
+       77 WRK-LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+       77 WRK-QTD-LOJAS         PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-VENDAS-GER  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-CARTAO-GER  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-VARIANCIA         PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-LOJA-ED           PIC 9(04).
+       77 WRK-QTD-ED            PIC Z.ZZZ.ZZ9.
+       77 WRK-TOTAL-ED          PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-MEDIA-ED          PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-MIN-ED            PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-MAX-ED            PIC $Z.ZZZ.ZZ9,99.
+       77 WRK-TOTAL-VENDAS-ED   PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-TOTAL-CARTAO-ED   PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-VARIANCIA-ED      PIC -ZZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRE-ARQUIVOS.
+            PERFORM IMPRIME-CABECALHO.
+            PERFORM UNTIL FIM-VENDRES
+                READ VENDAS-RESUMO-ARQUIVO
+                    AT END
+                        SET FIM-VENDRES TO TRUE
+                    NOT AT END
+                        PERFORM IMPRIME-LINHA-LOJA
+                END-READ
+            END-PERFORM.
+            PERFORM SOMA-TRANLOG.
+            PERFORM IMPRIME-TOTAIS.
+            PERFORM FECHA-ARQUIVOS.
+            INITIALIZE REG-AUDITORIA.
+            MOVE "PROGRAMACOBOL04" TO AUD-PROGRAMA.
+            STRING "LOJAS " DELIMITED BY SIZE
+                   WRK-QTD-LOJAS DELIMITED BY SIZE
+                   " VDS " DELIMITED BY SIZE
+                   WRK-TOTAL-VENDAS-ED DELIMITED BY SIZE
+                   " CRT " DELIMITED BY SIZE
+                   WRK-TOTAL-CARTAO-ED DELIMITED BY SIZE
+                INTO AUD-DETALHE.
+            PERFORM GRAVA-AUDITORIA.
+            GOBACK.
+
+       ABRE-ARQUIVOS.
+            OPEN INPUT VENDAS-RESUMO-ARQUIVO.
+            IF WRK-FS-VENDRES NOT = "00"
+                DISPLAY "ARQUIVO VENDRES INDISPONIVEL - FS: "
+                        WRK-FS-VENDRES
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN INPUT TRANSACOES-ARQUIVO.
+            IF WRK-FS-TRANLOG NOT = "00"
+                DISPLAY "ARQUIVO TRANLOG INDISPONIVEL - FS: "
+                        WRK-FS-TRANLOG
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF.
+
+       IMPRIME-CABECALHO.
+            ADD 1 TO WRK-PAGINA.
+            MOVE ZEROS TO WRK-LINHA-CONT.
+            MOVE WRK-PAGINA TO WRK-PAGINA-ED.
+            DISPLAY " ".
+            DISPLAY "RELATORIO DE FECHAMENTO DO DIA - PAGINA "
+                    WRK-PAGINA-ED.
+            DISPLAY "LOJA   QTD VENDAS   TOTAL         MEDIA"
+                    "         MINIMA        MAXIMA".
+            DISPLAY "----------------------------------------"
+                    "----------------------------------".
+
+       IMPRIME-LINHA-LOJA.
+            ADD 1 TO WRK-QTD-LOJAS.
+            ADD VRES-TOTAL TO WRK-TOTAL-VENDAS-GER.
+            MOVE VRES-LOJA  TO WRK-LOJA-ED.
+            MOVE VRES-QTD   TO WRK-QTD-ED.
+            MOVE VRES-TOTAL TO WRK-TOTAL-ED.
+            MOVE VRES-MEDIA TO WRK-MEDIA-ED.
+            MOVE VRES-MIN   TO WRK-MIN-ED.
+            MOVE VRES-MAX   TO WRK-MAX-ED.
+            DISPLAY WRK-LOJA-ED " " WRK-QTD-ED " " WRK-TOTAL-ED " "
+                    WRK-MEDIA-ED " " WRK-MIN-ED " " WRK-MAX-ED.
+            ADD 1 TO WRK-LINHA-CONT.
+            IF WRK-LINHA-CONT >= WRK-LINHAS-POR-PAGINA
+                PERFORM IMPRIME-CABECALHO
+            END-IF.
+
+       SOMA-TRANLOG.
+            PERFORM UNTIL FIM-TRANLOG
+                READ TRANSACOES-ARQUIVO
+                    AT END
+                        SET FIM-TRANLOG TO TRUE
+                    NOT AT END
+                        IF TRAN-STATUS-AUTORIZ = "A"
+                            ADD TRAN-VALOR-FINAL TO WRK-TOTAL-CARTAO-GER
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+       IMPRIME-TOTAIS.
+            MOVE WRK-TOTAL-VENDAS-GER TO WRK-TOTAL-VENDAS-ED.
+            MOVE WRK-TOTAL-CARTAO-GER TO WRK-TOTAL-CARTAO-ED.
+            COMPUTE WRK-VARIANCIA =
+                WRK-TOTAL-VENDAS-GER - WRK-TOTAL-CARTAO-GER.
+            MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ED.
+            DISPLAY "----------------------------------------"
+                    "----------------------------------".
+            DISPLAY "TOTAL GERAL DE VENDAS (VENDRES)..: "
+                    WRK-TOTAL-VENDAS-ED.
+            DISPLAY "TOTAL LIQUIDADO NO CARTAO (TRANLOG): "
+                    WRK-TOTAL-CARTAO-ED.
+            DISPLAY "VARIANCIA (VENDAS - CARTAO)......: "
+                    WRK-VARIANCIA-ED.
+            IF WRK-VARIANCIA = ZEROS
+                DISPLAY "CONCILIACAO DO DIA: OK"
+            ELSE
+                DISPLAY "CONCILIACAO DO DIA: DIVERGENTE"
+            END-IF.
+
+       FECHA-ARQUIVOS.
+            CLOSE VENDAS-RESUMO-ARQUIVO.
+            CLOSE TRANSACOES-ARQUIVO.
+
+       COPY AUDITP.
