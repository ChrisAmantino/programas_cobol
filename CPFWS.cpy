@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CPFWS
+      * Purpose: CAMPOS DE WORKING-STORAGE PARA VALIDACAO DE CPF
+      * (DIGITOS VERIFICADORES MODULO 11) - COMPARTILHADO ENTRE OS
+      * PROGRAMAS QUE TRATAM CPF.
+      ******************************************************************
+       01 WRK-CPF        PIC 9(11) VALUE ZEROS.
+       01 WRK-CPF-RED REDEFINES WRK-CPF.
+           05 WRK-CPF-DIGITO PIC 9 OCCURS 11 TIMES.
+       77 WRK-CPF-ED     PIC ZZZ.ZZZ.ZZ9/99.
+       77 WRK-CPF-SITUACAO PIC X(01) VALUE "N".
+           88 CPF-VALIDO    VALUE "S".
+           88 CPF-INVALIDO  VALUE "N".
+       77 WRK-SOMA       PIC 9(4) VALUE ZEROS.
+       77 WRK-RESTO      PIC 9(2) VALUE ZEROS.
+       77 WRK-DV1        PIC 9 VALUE ZEROS.
+       77 WRK-DV2        PIC 9 VALUE ZEROS.
+       77 WRK-PESO       PIC 9(2) VALUE ZEROS.
+       77 WRK-I          PIC 9(2) VALUE ZEROS.
+       77 WRK-CPF-DIGITOS-IGUAIS PIC X(01) VALUE "N".
+           88 CPF-DIGITOS-IGUAIS    VALUE "S".
