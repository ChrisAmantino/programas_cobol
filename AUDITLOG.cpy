@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: AUDITLOG
+      * Purpose: LAYOUT DO REGISTRO DO LOG DE AUDITORIA COMPARTILHADO
+      * POR TODOS OS PROGRAMAS (PROGRAMACOBOL01/01B/02/03) - REGISTRA
+      * PROGRAMA, OPERADOR, DATA/HORA E UM RESUMO DOS DADOS DE
+      * ENTRADA/SAIDA DE CADA EXECUCAO.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05 AUD-PROGRAMA       PIC X(16).
+           05 AUD-OPERADOR       PIC X(08).
+           05 AUD-DATA           PIC 9(08).
+           05 AUD-HORA           PIC 9(06).
+           05 AUD-DETALHE        PIC X(60).
