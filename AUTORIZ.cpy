@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: AUTORIZ
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO DIARIO DE AUTORIZACOES
+      * RECEBIDO DA ADQUIRENTE (CODIGO DE APROVACAO, VALOR E
+      * BANDEIRA) - USADO PARA CONFERIR SE O CARTAO FOI REALMENTE
+      * APROVADO ANTES DE CALCULAR DESCONTO E VALOR FINAL.
+      ******************************************************************
+       01  REG-AUTORIZACAO.
+           05 AUTH-BANDEIRA        PIC 9(01).
+           05 AUTH-VALOR           PIC 9(04)V99.
+           05 AUTH-CODIGO          PIC X(06).
